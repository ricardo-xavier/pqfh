@@ -8,11 +8,19 @@
        FILE-CONTROL.
        copy sp01a03.sel.
        copy sp01a04.sel.
+           select errolog assign to ws-errolog
+               organization is line sequential
+               file status is status-errolog.
+       copy ckptab.sel.
 
        DATA DIVISION.
        FILE SECTION.
        copy sp01a03.fd.
        copy sp01a04.fd.
+       fd  errolog
+           label record standard.
+       01  reg-errolog                pic x(132).
+       copy ckptab.fd.
 
        WORKING-STORAGE SECTION.
        77      ws-sp01a03     pic x(40) value '../../arq/sp01a03'.
@@ -22,20 +30,345 @@
        77      status04-a10   pic xx.
        77      status04-a12   pic xx.
        77      status04-d12   pic xx.
+       77      ws-errolog     pic x(40) value '../../arq/sync.err'.
+       77      status-errolog pic xx.
+       77      ws-alerta-tabela      pic x(10).
+       77      ws-alerta-falhas-seq  pic 9(05) comp.
+       77      ws-falhas-seq-disp    pic 9(05).
+       77      ws-conflitos-disp     pic 9(09).
+       77      ws-ckptab      pic x(40) value '../../arq/ckptab'.
+       77      status-ckptab  pic xx.
+       77      ws-fim-ckptab  pic x value 'N'.
+               88  fim-ckptab       value 'Y'.
+
+      * Marca quais tabelas foram de fato abertas/registradas neste
+      * lote (em carga total com tabela informada, so uma delas).
+      * GRAVA-CHECKPOINT so pode avancar o checkpoint das tabelas
+      * aqui marcadas - a outra nao foi sincronizada e manter seu
+      * checkpoint intocado e o que evita perder alteracoes reais no
+      * proximo lote incremental.
+       77      ws-a03-processada  pic x value 'N'.
+               88  a03-processada     value 'Y'.
+       77      ws-a04-processada  pic x value 'N'.
+               88  a04-processada     value 'Y'.
+
+      * Data/hora do lote corrente, usada para gravar o checkpoint de
+      * cada tabela sincronizada com sucesso.
+       01      ws-ckpt-agora.
+               05  ws-ckpt-agora-data  pic 9(08).
+               05  ws-ckpt-agora-hora  pic 9(06).
+       77      ws-ckpt-hora-raw       pic 9(08).
+
+      * Parametros de execucao lidos via SYSIN (PARM em lote):
+      * modo 'S' = simulacao (dry-run, so conta e reporta), 'F' = carga
+      * total/resync (compare-and-copy completo, sem depender do
+      * changelog), 'P' ou em branco = producao (aplica o changelog
+      * normalmente); tabela = nome da tabela alvo da carga total
+      * (em branco processa sp01a03 e sp01a04); dias-purge = retencao,
+      * em dias, aplicada ao changelog apos um batch aplicado com
+      * sucesso (zero mantem o default de 90 dias).
+       copy synctl.cpy.
+       01      ws-parm-sync.
+               05  ws-parm-modo         pic x(01).
+               05  ws-parm-dias-purge   pic 9(03).
+               05  ws-parm-tabela       pic x(10).
+       copy arqdir.cpy.
 
        PROCEDURE DIVISION.
-      * Inicializa o sincronismo     
-           call 'sync_start'
+      * Inicializa o sincronismo
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/sp01a03'    delimited by size
+                  into ws-sp01a03
+           string ws-env-arqdir delimited by space
+                  '/sp01a04'    delimited by size
+                  into ws-sp01a04
+           string ws-env-arqdir delimited by space
+                  '/sync.err'   delimited by size
+                  into ws-errolog
+           string ws-env-arqdir delimited by space
+                  '/ckptab'     delimited by size
+                  into ws-ckptab
+
+           move spaces to ws-parm-sync
+           accept ws-parm-sync from sysin
+
+           move 'P' to ws-sync-modo
+           if ws-parm-modo = 'S' or ws-parm-modo = 'F'
+               move ws-parm-modo to ws-sync-modo
+           end-if
+
+           move 90 to ws-sync-dias-purge
+           if ws-parm-dias-purge <> 0
+               move ws-parm-dias-purge to ws-sync-dias-purge
+           end-if
+
+           move 1000 to ws-sync-intervalo-log
+           move 3    to ws-sync-limiar-alerta
 
-      * Abre, adiciona e fecha as tabelas que serao sincronizadas     
+      * Recupera o checkpoint do lote anterior (se houver) antes de
+      * iniciar o sincronismo, para que um restart apos abend nao
+      * force o reprocessamento do lote inteiro.
+           perform LE-CHECKPOINT
+
+           call 'sync_start' using ws-sync-modo
+
+      * Abre, adiciona e fecha as tabelas que serao sincronizadas.
       * Essas tabelas precisam ter triggers no banco(ver changelog.cbl)
-           open i-o sp01a03
-           call 'sync_add_table'
-           close sp01a03
-           open i-o sp01a04
-           call 'sync_add_table'
-           close sp01a04
-
-      * Fica em loop sincronizando as tabelas     
-           call 'sync_execute'
+      * Em carga total com tabela informada, so a tabela pedida entra.
+           if not sync-modo-carga-total or ws-parm-tabela = spaces
+                   or ws-parm-tabela = 'sp01a03'
+               open i-o sp01a03
+               if status01-a03 <> '00'
+                   display 'SYNC: ERRO NA ABERTURA DE SP01A03 - STATUS '
+                           status01-a03
+                   move 16 to return-code
+                   stop run
+               end-if
+               call 'sync_add_table'
+               close sp01a03
+               move 'Y' to ws-a03-processada
+           end-if
+
+           if not sync-modo-carga-total or ws-parm-tabela = spaces
+                   or ws-parm-tabela = 'sp01a04'
+               open i-o sp01a04
+               if status01-a04 <> '00'
+                   display 'SYNC: ERRO NA ABERTURA DE SP01A04 - STATUS '
+                           status01-a04
+                   move 16 to return-code
+                   stop run
+               end-if
+               call 'sync_add_table'
+               close sp01a04
+               move 'Y' to ws-a04-processada
+           end-if
+
+      * Fica em loop sincronizando as tabelas. Falha de tabela isolada
+      * (ws-sync-a0x-status) nao interrompe as demais; so um erro de
+      * infraestrutura do proprio motor de sincronismo (cursor que nem
+      * abre) e tratado como fatal abaixo. Em carga total o compare-
+      * and-copy roda por sync_full_load, independente do changelog.
+           if sync-modo-carga-total
+               call 'sync_full_load' using ws-sync-ctl
+           else
+               call 'sync_execute' using ws-sync-ctl
+           end-if
+
+      * status04-a10/a12/d12 sao os cursores incrementais de insercao/
+      * atualizacao/exclusao do proprio sync_execute - sync_full_load
+      * nao os usa (roda um compare-and-copy completo, nao um changelog
+      * via cursor), entao este teste fica restrito ao caminho
+      * incremental para nao abortar toda carga total com os status
+      * ainda zerados/em branco.
+           if not sync-modo-carga-total
+               if status04-a10 <> '00' or status04-a12 <> '00'
+                                        or status04-d12 <> '00'
+                   display 'SYNC: ERRO NO CURSOR DE INSERCAO - STATUS '
+                           status04-a10
+                   display 'SYNC: ERRO NO CURSOR DE ATUALIZACAO '
+                           status04-a12
+                   display 'SYNC: ERRO NO CURSOR DE EXCLUSAO - STATUS '
+                           status04-d12
+                   move 16 to return-code
+                   stop run
+               end-if
+           end-if
+
+           perform RESUMO-EXECUCAO
+           perform TRATA-FALHAS
+           perform TRATA-CONFLITOS
+
+           if not sync-modo-simulacao
+               perform GRAVA-CHECKPOINT
+           end-if
+
+           if sync-modo-producao
+                   and not sync-a03-falha and not sync-a04-falha
+      * Batch aplicado com sucesso em ambas as tabelas - aproveita
+      * para expurgar o changelog ja consolidado, evitando que a
+      * tabela cresca sem limite. Carga total nao consome changelog,
+      * entao nao ha o que expurgar aqui.
+               call 'purge_changelog' using ws-sync-dias-purge
+           end-if
+
            stop run.
+
+       TRATA-FALHAS.
+           if sync-a03-falha
+               perform ABRE-ERROLOG
+               move spaces to reg-errolog
+               move ws-sync-a03-falhas-seq to ws-falhas-seq-disp
+               string 'SP01A03 FALHOU - FALHAS CONSECUTIVAS='
+                      ws-falhas-seq-disp
+                   delimited by size into reg-errolog
+               write reg-errolog
+               close errolog
+               if ws-sync-a03-falhas-seq >= ws-sync-limiar-alerta
+                   move 'sp01a03   '        to ws-alerta-tabela
+                   move ws-sync-a03-falhas-seq to ws-alerta-falhas-seq
+                   perform ALERTA-HOOK
+               end-if
+           end-if
+
+           if sync-a04-falha
+               perform ABRE-ERROLOG
+               move spaces to reg-errolog
+               move ws-sync-a04-falhas-seq to ws-falhas-seq-disp
+               string 'SP01A04 FALHOU - FALHAS CONSECUTIVAS='
+                      ws-falhas-seq-disp
+                   delimited by size into reg-errolog
+               write reg-errolog
+               close errolog
+               if ws-sync-a04-falhas-seq >= ws-sync-limiar-alerta
+                   move 'sp01a04   '        to ws-alerta-tabela
+                   move ws-sync-a04-falhas-seq to ws-alerta-falhas-seq
+                   perform ALERTA-HOOK
+               end-if
+           end-if.
+
+      * Registros que sync_execute identificou como alterados nos dois
+      * lados desde o ultimo sync (nao aplicados as cegas) sao apenas
+      * reportados aqui - a resolucao e manual, fora deste programa.
+       TRATA-CONFLITOS.
+           if ws-sync-a03-conflitos > 0
+               perform ABRE-ERROLOG
+               move spaces to reg-errolog
+               move ws-sync-a03-conflitos to ws-conflitos-disp
+               string 'SP01A03 - REGISTROS EM CONFLITO='
+                      ws-conflitos-disp
+                   delimited by size into reg-errolog
+               write reg-errolog
+               close errolog
+           end-if
+
+           if ws-sync-a04-conflitos > 0
+               perform ABRE-ERROLOG
+               move spaces to reg-errolog
+               move ws-sync-a04-conflitos to ws-conflitos-disp
+               string 'SP01A04 - REGISTROS EM CONFLITO='
+                      ws-conflitos-disp
+                   delimited by size into reg-errolog
+               write reg-errolog
+               close errolog
+           end-if.
+
+       ABRE-ERROLOG.
+           open extend errolog
+           if status-errolog = '35'
+               open output errolog
+           end-if
+           if status-errolog <> '00'
+               display 'SYNC: ERRO NA ABERTURA DE ERROLOG - STATUS '
+                       status-errolog
+               move 16 to return-code
+               stop run
+           end-if.
+
+      * Le o ckptab gravado ao final do lote anterior e povoa o
+      * checkpoint de cada tabela em ws-sync-ctl. Ausencia do arquivo
+      * (primeira execucao) e tratada como checkpoint zerado. As
+      * falhas consecutivas tambem vem daqui - sem isso o limiar de
+      * TRATA-FALHAS nunca seria cruzado, pois ws-sync-ctl comeca do
+      * zero a cada execucao.
+       LE-CHECKPOINT.
+           move zeros to ws-sync-a03-ckpt-seq ws-sync-a03-ckpt-ts
+                         ws-sync-a04-ckpt-seq ws-sync-a04-ckpt-ts
+                         ws-sync-a03-falhas-seq ws-sync-a04-falhas-seq
+           move 'N' to ws-fim-ckptab
+           open input ckptab
+           if status-ckptab = '00'
+               read ckptab
+                   at end move 'Y' to ws-fim-ckptab
+               end-read
+               perform until fim-ckptab
+                   evaluate ckptab-tabela
+                       when 'sp01a03'
+                           move ckptab-seq  to ws-sync-a03-ckpt-seq
+                           move ckptab-ts   to ws-sync-a03-ckpt-ts
+                           move ckptab-falhas-seq
+                               to ws-sync-a03-falhas-seq
+                       when 'sp01a04'
+                           move ckptab-seq  to ws-sync-a04-ckpt-seq
+                           move ckptab-ts   to ws-sync-a04-ckpt-ts
+                           move ckptab-falhas-seq
+                               to ws-sync-a04-falhas-seq
+                   end-evaluate
+                   read ckptab
+                       at end move 'Y' to ws-fim-ckptab
+                   end-read
+               end-perform
+               close ckptab
+           end-if.
+
+      * Grava o novo checkpoint de cada tabela que sincronizou sem
+      * falha neste lote. Uma tabela em falha, ou que nem chegou a
+      * ser aberta/registrada neste lote (carga total restrita a uma
+      * tabela), mantem o checkpoint do ultimo lote bem sucedido, ja
+      * que nada novo foi consolidado para ela. As falhas consecutivas
+      * (ws-sync-a0x-falhas-seq) sempre sao regravadas, processada ou
+      * nao a tabela neste lote, para que o contador sobreviva entre
+      * execucoes e o limiar de TRATA-FALHAS tenha efeito de verdade.
+       GRAVA-CHECKPOINT.
+           accept ws-ckpt-agora-data from date yyyymmdd
+           accept ws-ckpt-hora-raw   from time
+           move ws-ckpt-hora-raw(1:6) to ws-ckpt-agora-hora
+
+           if a03-processada and not sync-a03-falha
+               compute ws-sync-a03-ckpt-seq =
+                       ws-sync-a03-ckpt-seq + ws-sync-a03-ins
+                       + ws-sync-a03-upd + ws-sync-a03-del
+               move ws-ckpt-agora to ws-sync-a03-ckpt-ts
+           end-if
+           if a04-processada and not sync-a04-falha
+               compute ws-sync-a04-ckpt-seq =
+                       ws-sync-a04-ckpt-seq + ws-sync-a04-ins
+                       + ws-sync-a04-upd + ws-sync-a04-del
+               move ws-ckpt-agora to ws-sync-a04-ckpt-ts
+           end-if
+
+           open output ckptab
+           if status-ckptab <> '00'
+               display 'SYNC: ERRO NA ABERTURA DE CKPTAB - STATUS '
+                       status-ckptab
+               move 16 to return-code
+               stop run
+           end-if
+           move 'sp01a03   '           to ckptab-tabela
+           move ws-sync-a03-ckpt-seq   to ckptab-seq
+           move ws-sync-a03-ckpt-ts    to ckptab-ts
+           move ws-sync-a03-falhas-seq to ckptab-falhas-seq
+           write reg-ckptab
+           move 'sp01a04   '           to ckptab-tabela
+           move ws-sync-a04-ckpt-seq   to ckptab-seq
+           move ws-sync-a04-ckpt-ts    to ckptab-ts
+           move ws-sync-a04-falhas-seq to ckptab-falhas-seq
+           write reg-ckptab
+           close ckptab.
+
+      * Ponto de conexao para o alerta (e-mail/pager) quando uma
+      * tabela ultrapassa o limiar de falhas consecutivas. Hoje so
+      * registra a ocorrencia; a chamada para o mecanismo de alerta
+      * real (ex.: 'send_alert') entra aqui quando estiver disponivel.
+       ALERTA-HOOK.
+           display 'SYNC: ALERTA - TABELA ' ws-alerta-tabela
+                    ' EM FALHA HA ' ws-alerta-falhas-seq
+                    ' CICLOS - LIMIAR ATINGIDO'.
+
+       RESUMO-EXECUCAO.
+           evaluate true
+               when sync-modo-simulacao
+                   display 'SYNC: MODO SIMULACAO - PENDENCIAS POR TAB.'
+               when sync-modo-carga-total
+                   display 'SYNC: CARGA TOTAL - RESUMO POR TABELA'
+               when other
+                   display 'SYNC: RESUMO DO LOTE APLICADO POR TABELA'
+           end-evaluate
+           display 'SP01A03  INS=' ws-sync-a03-ins
+                    ' UPD=' ws-sync-a03-upd
+                    ' DEL=' ws-sync-a03-del
+                    ' CONFL=' ws-sync-a03-conflitos
+           display 'SP01A04  INS=' ws-sync-a04-ins
+                    ' UPD=' ws-sync-a04-upd
+                    ' DEL=' ws-sync-a04-del
+                    ' CONFL=' ws-sync-a04-conflitos.
