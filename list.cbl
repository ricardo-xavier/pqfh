@@ -8,26 +8,220 @@
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
        copy sp01a03.sel.
+           select relista assign to ws-relista
+               organization is line sequential
+               file status is status-relista.
+           select extlista assign to ws-extlista
+               organization is line sequential
+               file status is status-extlista.
        DATA DIVISION.
        FILE SECTION.
        copy sp01a03.fd.
+       fd  relista
+           label record standard.
+       01  reg-relista                pic x(132).
+       fd  extlista
+           label record standard.
+       01  reg-extlista               pic x(132).
        WORKING-STORAGE SECTION.
        77      ws-sp01a03     pic x(40) value '../../arq/sp01a03'.
        77      status01-a03   pic xx.
+       77      ws-relista     pic x(40) value '../../arq/relista.lst'.
+       77      status-relista pic xx.
+       77      ws-extlista    pic x(40) value '../../arq/relista.csv'.
+       77      status-extlista pic xx.
+
+      * Campos numericos editados para o extrato CSV (ponto decimal
+      * substituido pela virgula por causa da SPECIAL-NAMES abaixo).
+       77      ws-ext-preco   pic z(06)9,99.
+       77      ws-ext-qtde    pic z(06)9,999.
+       copy arqdir.cpy.
+
+      * Parametros de selecao lidos via SYSIN (PARM card em lote).
+      * Se nenhum parametro for informado, mantem a busca default
+      * original (produto CERVEJA LTA ANTARC 350ML) para nao quebrar
+      * jobs existentes que nunca chegaram a ser adaptados.
+       01      ws-parm-rec.
+               05  ws-parm-desc       pic x(30).
+               05  ws-parm-desc-len   pic 9(02).
+               05  ws-parm-desc-hi    pic x(30).
+
+      * Controle de paginacao do relatorio.
+       77      ws-linhas-pagina   pic 9(02) value 55.
+       77      ws-lin-pag         pic 9(02) comp value 99.
+       77      ws-pagina          pic 9(04) comp value zeros.
+       77      ws-cont-reg        pic 9(07) value zeros.
+
+       01      ws-cab1.
+               05  filler          pic x(20) value 'RELACAO DE ITENS'.
+               05  filler          pic x(10) value 'PAGINA:'.
+               05  ws-cab1-pagina  pic zzz9.
+       01      ws-cab2.
+               05  filler          pic x(10) value 'CHAVE'.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(30) value 'DESCRICAO'.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(10) value 'DATA'.
+       01      ws-det.
+               05  ws-det-chave    pic z(07)9.
+               05  filler          pic x(05) value spaces.
+               05  ws-det-desc     pic x(30).
+               05  filler          pic x(05) value spaces.
+               05  ws-det-dtmov    pic 9(08).
+       01      ws-rodape.
+               05  filler          pic x(28)
+                       value 'TOTAL DE REGISTROS LISTADOS:'.
+               05  filler          pic x value space.
+               05  ws-rod-cont     pic z.zzz.zz9.
+
        PROCEDURE DIVISION.
        INICIO.
-           open input sp01a03
-           move 'TESTE-CHANGELOG' to sp0103desc 
-           move 'CERVEJA LTA ANTARC 350ML'
-                to sp0103desc
-           move zeros to sp0103chave
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/sp01a03'    delimited by size
+                  into ws-sp01a03
+           string ws-env-arqdir delimited by space
+                  '/relista.lst' delimited by size
+                  into ws-relista
+           string ws-env-arqdir delimited by space
+                  '/relista.csv' delimited by size
+                  into ws-extlista
+
+           perform ABRE-ARQUIVOS
+
+           move spaces to ws-parm-rec
+           accept ws-parm-rec from sysin
+
+           if ws-parm-desc = spaces
+               move 'CERVEJA LTA ANTARC 350ML' to ws-parm-desc
+               move 30                        to ws-parm-desc-len
+           end-if
+
+           if ws-parm-desc-len = 0 or ws-parm-desc-len > 30
+               move 30 to ws-parm-desc-len
+           end-if
+
+           move ws-parm-desc to sp0103desc
+           move zeros        to sp0103chave
            start sp01a03 key is >= sp0103key3
-           read sp01a03 next ignore lock
-           perform until status01-a03 <> '00'  
-              or sp0103desc <> 'CERVEJA LTA ANTARC 350ML'
-      *       or sp0103desc <> 'TESTE-CHANGELOG'     
-              display sp0103chave
+
+           evaluate status01-a03
+               when '00'
+                   read sp01a03 next ignore lock
+                   if status01-a03 <> '00' and status01-a03 <> '10'
+                       and status01-a03 <> '23'
+                       display 'LIST: ERRO NO READ DE SP01A03 - STATUS '
+                               status01-a03
+                       perform FECHA-ARQUIVOS
+                       move 16 to return-code
+                       stop run
+                   end-if
+               when '23'
+                   move '10' to status01-a03
+               when other
+                   display 'LIST: ERRO NO START DE SP01A03 - STATUS '
+                           status01-a03
+                   perform FECHA-ARQUIVOS
+                   move 16 to return-code
+                   stop run
+           end-evaluate
+
+           perform until status01-a03 <> '00'
+              or (ws-parm-desc-hi = spaces
+                  and sp0103desc(1:ws-parm-desc-len)
+                      <> ws-parm-desc(1:ws-parm-desc-len))
+              or (ws-parm-desc-hi <> spaces
+                  and sp0103desc > ws-parm-desc-hi)
+              perform IMPRIME-DETALHE
+              perform GRAVA-EXTRATO
               read sp01a03 next ignore lock
-           end-perform           
-           close sp01a03
+              if status01-a03 <> '00' and status01-a03 <> '10'
+                  and status01-a03 <> '23'
+                  display 'LIST: ERRO NO READ DE SP01A03 - STATUS '
+                          status01-a03
+                  perform FECHA-ARQUIVOS
+                  move 16 to return-code
+                  stop run
+              end-if
+           end-perform
+
+           perform IMPRIME-RODAPE
+           perform FECHA-ARQUIVOS
            stop run.
+
+       ABRE-ARQUIVOS.
+           open input sp01a03
+           if status01-a03 <> '00'
+               display 'LIST: ERRO NA ABERTURA DE SP01A03 - STATUS '
+                       status01-a03
+               move 16 to return-code
+               stop run
+           end-if
+           open output relista
+           if status-relista <> '00'
+               display 'LIST: ERRO NA ABERTURA DE RELISTA - STATUS '
+                       status-relista
+               move 16 to return-code
+               stop run
+           end-if
+           open output extlista
+           if status-extlista <> '00'
+               display 'LIST: ERRO NA ABERTURA DE EXTLISTA - STATUS '
+                       status-extlista
+               move 16 to return-code
+               stop run
+           end-if
+           move 'CHAVE;DESCRICAO;LOJA;PRECO;QTDE;DATA MOV;SITUACAO'
+               to reg-extlista
+           write reg-extlista.
+
+       FECHA-ARQUIVOS.
+           close sp01a03
+           close relista
+           close extlista.
+
+       IMPRIME-CABECALHO.
+           add 1 to ws-pagina
+           move ws-pagina to ws-cab1-pagina
+           move ws-cab1 to reg-relista
+           write reg-relista
+           move ws-cab2 to reg-relista
+           write reg-relista
+           move zeros to ws-lin-pag.
+
+       IMPRIME-DETALHE.
+           if ws-lin-pag >= ws-linhas-pagina
+               perform IMPRIME-CABECALHO
+           end-if
+           move sp0103chave to ws-det-chave
+           move sp0103desc  to ws-det-desc
+           move sp0103dtmov to ws-det-dtmov
+           move ws-det to reg-relista
+           write reg-relista
+           add 1 to ws-lin-pag
+           add 1 to ws-cont-reg.
+
+       GRAVA-EXTRATO.
+           move sp0103preco to ws-ext-preco
+           move sp0103qtde  to ws-ext-qtde
+           move spaces to reg-extlista
+           string sp0103chave    delimited by size
+                  ';'            delimited by size
+                  sp0103desc     delimited by size
+                  ';'            delimited by size
+                  sp0103loja     delimited by size
+                  ';'            delimited by size
+                  ws-ext-preco   delimited by size
+                  ';'            delimited by size
+                  ws-ext-qtde    delimited by size
+                  ';'            delimited by size
+                  sp0103dtmov    delimited by size
+                  ';'            delimited by size
+                  sp0103situacao delimited by size
+               into reg-extlista
+           write reg-extlista.
+
+       IMPRIME-RODAPE.
+           move ws-cont-reg to ws-rod-cont
+           move ws-rodape to reg-relista
+           write reg-relista.
