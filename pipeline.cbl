@@ -0,0 +1,149 @@
+      $ set callfh"pqfh"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    pipeline.
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+       copy runlock.sel.
+
+       DATA DIVISION.
+       FILE SECTION.
+       copy runlock.fd.
+
+       WORKING-STORAGE SECTION.
+       77      ws-runlock      pic x(40) value '../../arq/runlock'.
+       77      status-runlock  pic xx.
+       copy arqdir.cpy.
+
+      * changelog.cbl -> sync.cbl -> apply.cbl e a sequencia esperada
+      * (registra os triggers, sincroniza o changelog, aplica o lote).
+      * O runlock indexado por tabela impede uma segunda execucao
+      * contra as mesmas tabelas enquanto a primeira ainda esta ativa.
+       77      ws-lock-tabela      pic x(10).
+       77      ws-lock-obtido      pic x(01).
+               88  lock-obtido         value 'S'.
+       77      ws-lock-hora-raw    pic 9(08).
+
+      * Marca, tabela a tabela, se este processo chegou a obter o
+      * lock - LIBERA-LOCKS so pode apagar o runlock de uma tabela que
+      * este mesmo processo travou, senao um aborto no meio da
+      * sequencia de locks liberaria o lock de outro processo ainda
+      * em execucao (ex.: falha ao travar sp01a04 nao pode soltar o
+      * lock de sp01a04 de quem o detem de verdade).
+       77      ws-a03-lock-obtido  pic x(01) value 'N'.
+               88  a03-lock-obtido     value 'S'.
+       77      ws-a04-lock-obtido  pic x(01) value 'N'.
+               88  a04-lock-obtido     value 'S'.
+       01      ws-lock-agora.
+               05  ws-lock-agora-data  pic 9(08).
+               05  ws-lock-agora-hora  pic 9(06).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/runlock'    delimited by size
+                  into ws-runlock
+
+           perform ABRE-RUNLOCK
+
+           move 'sp01a03   ' to ws-lock-tabela
+           perform ADQUIRE-LOCK
+           if not lock-obtido
+               display 'PIPELINE: SP01A03 EM USO - EXECUCAO ABORTADA'
+               close runlock
+               move 16 to return-code
+               stop run
+           end-if
+           move 'S' to ws-a03-lock-obtido
+
+           move 'sp01a04   ' to ws-lock-tabela
+           perform ADQUIRE-LOCK
+           if not lock-obtido
+               display 'PIPELINE: SP01A04 EM USO - EXECUCAO ABORTADA'
+      * So o lock de sp01a03 foi obtido por este processo - o de
+      * sp01a04 continua com quem o detem, por isso LIBERA-LOCKS (que
+      * so libera o que ws-a0x-lock-obtido marca) e seguro aqui.
+               perform LIBERA-LOCKS
+               close runlock
+               move 16 to return-code
+               stop run
+           end-if
+           move 'S' to ws-a04-lock-obtido
+
+           display 'PIPELINE: EXECUTANDO CHANGELOG'
+           call 'SYSTEM' using './changelog'
+           if return-code <> 0
+               display 'PIPELINE: CHANGELOG FALHOU - STATUS '
+                       return-code
+               perform LIBERA-LOCKS
+               close runlock
+               stop run
+           end-if
+
+           display 'PIPELINE: EXECUTANDO SYNC'
+           call 'SYSTEM' using './sync'
+           if return-code <> 0
+               display 'PIPELINE: SYNC FALHOU - STATUS ' return-code
+               perform LIBERA-LOCKS
+               close runlock
+               stop run
+           end-if
+
+           display 'PIPELINE: EXECUTANDO APPLY'
+           call 'SYSTEM' using './apply'
+           if return-code <> 0
+               display 'PIPELINE: APPLY FALHOU - STATUS ' return-code
+               perform LIBERA-LOCKS
+               close runlock
+               stop run
+           end-if
+
+           display 'PIPELINE: LOTE CONCLUIDO COM SUCESSO'
+           perform LIBERA-LOCKS
+           close runlock
+           stop run.
+
+       ABRE-RUNLOCK.
+           open i-o runlock
+           if status-runlock = '35'
+               open output runlock
+               close runlock
+               open i-o runlock
+           end-if
+           if status-runlock <> '00'
+               display 'PIPELINE: ERRO NA ABERTURA DE RUNLOCK - STATUS '
+                       status-runlock
+               move 16 to return-code
+               stop run
+           end-if.
+
+       ADQUIRE-LOCK.
+           move 'N' to ws-lock-obtido
+           move ws-lock-tabela to runlock-tabela
+           accept ws-lock-agora-data from date yyyymmdd
+           accept ws-lock-hora-raw   from time
+           move ws-lock-hora-raw(1:6) to ws-lock-agora-hora
+           move ws-lock-agora to runlock-datahora
+           write reg-runlock
+               invalid key
+                   move 'N' to ws-lock-obtido
+               not invalid key
+                   move 'S' to ws-lock-obtido
+           end-write.
+
+       LIBERA-LOCKS.
+           if a03-lock-obtido
+               move 'sp01a03   ' to runlock-tabela
+               delete runlock record
+                   invalid key
+                       continue
+               end-delete
+           end-if
+           if a04-lock-obtido
+               move 'sp01a04   ' to runlock-tabela
+               delete runlock record
+                   invalid key
+                       continue
+               end-delete
+           end-if.
