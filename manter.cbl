@@ -0,0 +1,197 @@
+      $ set callfh"pqfh"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    manter.
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+       copy sp01a03.sel.
+
+       DATA DIVISION.
+       FILE SECTION.
+       copy sp01a03.fd.
+
+       WORKING-STORAGE SECTION.
+       77      ws-sp01a03     pic x(40) value '../../arq/sp01a03'.
+       77      status01-a03   pic xx.
+       copy arqdir.cpy.
+
+       77      ws-opcao       pic x(01).
+               88  opcao-incluir       value 'I'.
+               88  opcao-alterar       value 'A'.
+               88  opcao-consultar     value 'C'.
+               88  opcao-inativar      value 'X'.
+               88  opcao-sair          value 'F'.
+       77      ws-continua    pic x(01) value 'S'.
+               88  continua-nao        value 'N'.
+       77      ws-achou       pic x(01) value 'N'.
+               88  achou-sim           value 'S'.
+       77      ws-msg         pic x(60) value spaces.
+       77      ws-pausa       pic x(01).
+
+      * Tela de manutencao de basicos (sp01a03). O operador digita a
+      * chave e a opcao; para incluir/alterar os demais campos ja
+      * ficam disponiveis para edicao no mesmo formulario.
+       SCREEN SECTION.
+       01  tela-manter.
+           05  blank screen.
+           05  line 01 column 01 value 'MANUTENCAO DE BASICOS-SP01A03'.
+           05  line 03 column 01 value 'I-INCLUI A-ALTERA C-CONSULTA'.
+           05  line 04 column 01 value 'X-INATIVA F-FIM  OPCAO:'.
+           05  line 04 column 26 pic x(01) using ws-opcao.
+           05  line 05 column 01 value 'CHAVE......:'.
+           05  line 05 column 14 pic 9(08) using sp0103chave.
+           05  line 07 column 01 value 'DESCRICAO..:'.
+           05  line 07 column 14 pic x(30) using sp0103desc.
+           05  line 08 column 01 value 'LOJA.......:'.
+           05  line 08 column 14 pic 9(03) using sp0103loja.
+           05  line 09 column 01 value 'PRECO......:'.
+           05  line 09 column 14 pic 9(07)v99 using sp0103preco.
+           05  line 10 column 01 value 'QUANTIDADE.:'.
+           05  line 10 column 14 pic 9(07)v999 using sp0103qtde.
+           05  line 11 column 01 value 'DATA MOV...:'.
+           05  line 11 column 14 pic 9(08) using sp0103dtmov.
+           05  line 12 column 01 value 'SITUACAO (A-ATIVO I-INATIVO):'.
+           05  line 12 column 32 pic x(01) using sp0103situacao.
+           05  line 20 column 01 pic x(60) from ws-msg.
+
+      * Tela de pausa: exibida depois do resultado de cada operacao
+      * para o operador confirmar que leu a mensagem em ws-msg antes
+      * que o loop principal a limpe e redesenhe a tela de entrada.
+       01  tela-pausa.
+           05  line 22 column 01
+                   value 'TECLE ENTER PARA CONTINUAR...'.
+           05  line 22 column 32 pic x(01) using ws-pausa.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/sp01a03'    delimited by size
+                  into ws-sp01a03
+
+           open i-o sp01a03
+           if status01-a03 <> '00'
+               display 'MANTER: ERRO NA ABERTURA DE SP01A03 - STATUS '
+                       status01-a03
+               move 16 to return-code
+               stop run
+           end-if
+
+           perform until continua-nao
+               move spaces to ws-msg
+               move spaces to ws-opcao
+               initialize reg-sp01a03
+               display tela-manter
+               accept tela-manter
+
+               evaluate true
+                   when opcao-sair
+                       move 'N' to ws-continua
+                   when opcao-incluir
+                       perform INCLUIR-REGISTRO
+                       display tela-manter
+                       perform AGUARDA-CONFIRMACAO
+                   when opcao-alterar
+                       perform ALTERAR-REGISTRO
+                   when opcao-consultar
+                       perform CONSULTAR-REGISTRO
+                   when opcao-inativar
+                       perform INATIVAR-REGISTRO
+                   when other
+                       move 'OPCAO INVALIDA' to ws-msg
+                       display tela-manter
+                       perform AGUARDA-CONFIRMACAO
+               end-evaluate
+           end-perform
+
+           close sp01a03
+           stop run.
+
+      * Segura a tela com o resultado da operacao (ws-msg) ate o
+      * operador confirmar, para que o proximo "move spaces to
+      * ws-msg" do loop principal nao apague a mensagem antes de ela
+      * ser lida.
+       AGUARDA-CONFIRMACAO.
+           move spaces to ws-pausa
+           accept tela-pausa.
+
+      * Busca o registro pela chave direta se informada; caso
+      * contrario faz o mesmo browse por sp0103key3/descricao que
+      * list.cbl ja demonstra, e assume o primeiro casamento.
+       BUSCA-REGISTRO.
+           move 'N' to ws-achou
+           if sp0103chave <> zeros
+               read sp01a03 key is sp0103chave
+                   invalid key
+                       move 'N' to ws-achou
+                   not invalid key
+                       move 'S' to ws-achou
+               end-read
+           else
+               start sp01a03 key is >= sp0103key3
+                   invalid key
+                       move 'N' to ws-achou
+               end-start
+               if status01-a03 = '00'
+                   read sp01a03 next ignore lock
+                   if status01-a03 = '00'
+                       move 'S' to ws-achou
+                   end-if
+               end-if
+           end-if.
+
+       INCLUIR-REGISTRO.
+           if sp0103chave = zeros
+               move 'CHAVE OBRIGATORIA PARA INCLUSAO' to ws-msg
+           else
+               write reg-sp01a03
+                   invalid key
+                       move 'CHAVE JA EXISTE' to ws-msg
+                   not invalid key
+                       move 'REGISTRO INCLUIDO COM SUCESSO' to ws-msg
+               end-write
+           end-if.
+
+       ALTERAR-REGISTRO.
+           perform BUSCA-REGISTRO
+           if achou-sim
+               move 'ALTERE OS CAMPOS E CONFIRME' to ws-msg
+               display tela-manter
+               accept tela-manter
+               rewrite reg-sp01a03
+                   invalid key
+                       move 'ERRO NA ALTERACAO' to ws-msg
+                   not invalid key
+                       move 'REGISTRO ALTERADO COM SUCESSO' to ws-msg
+               end-rewrite
+           else
+               move 'REGISTRO NAO ENCONTRADO' to ws-msg
+           end-if
+           display tela-manter
+           perform AGUARDA-CONFIRMACAO.
+
+       CONSULTAR-REGISTRO.
+           perform BUSCA-REGISTRO
+           if achou-sim
+               move 'REGISTRO ENCONTRADO' to ws-msg
+           else
+               move 'REGISTRO NAO ENCONTRADO' to ws-msg
+           end-if
+           display tela-manter
+           perform AGUARDA-CONFIRMACAO.
+
+       INATIVAR-REGISTRO.
+           perform BUSCA-REGISTRO
+           if achou-sim
+               move 'I' to sp0103situacao
+               rewrite reg-sp01a03
+                   invalid key
+                       move 'ERRO NA INATIVACAO' to ws-msg
+                   not invalid key
+                       move 'REGISTRO INATIVADO COM SUCESSO' to ws-msg
+               end-rewrite
+           else
+               move 'REGISTRO NAO ENCONTRADO' to ws-msg
+           end-if
+           display tela-manter
+           perform AGUARDA-CONFIRMACAO.
