@@ -1,14 +1,146 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. changelog.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy cdctab.sel.
+
        DATA DIVISION.
+       FILE SECTION.
+       copy cdctab.fd.
 
        WORKING-STORAGE SECTION.
+       77      ws-cdctab      pic x(40) value '../../arq/cdctab'.
+       77      status-cdctab  pic xx.
+       77      ws-fim-cdctab  pic x value 'N'.
+               88  fim-cdctab       value 'Y'.
+       copy arqdir.cpy.
+
+      * Parametros lidos via SYSIN (PARM em lote): modo 'A' (default,
+      * em branco) registra o trigger de todas as tabelas do cdctab;
+      * modo 'R' remove o trigger e a entrada do cdctab de uma unica
+      * tabela informada, para retirada de tabela ou reconstrucao de
+      * trigger apos mudanca de schema.
+       01      ws-parm-changelog.
+               05  ws-parm-modo        pic x(01).
+                   88  parm-modo-remove    value 'R'.
+               05  ws-parm-tabela      pic x(10).
+
+      * Copia em memoria das entradas do cdctab, usada para reescrever
+      * o arquivo sem a entrada removida no modo 'R'.
+       01      ws-cdctab-tab.
+               05  ws-cdctab-ocorr occurs 50 times
+                       indexed by ws-cdc-idx.
+                   10  ws-cdctab-tab-tabela    pic x(10).
+                   10  ws-cdctab-tab-arquivo   pic x(08).
+       77      ws-cdctab-qtde      pic 9(03) comp value zeros.
 
        PROCEDURE DIVISION.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/cdctab'     delimited by size
+                  into ws-cdctab
+
+           move spaces to ws-parm-changelog
+           accept ws-parm-changelog from sysin
+
            call 'create_changelog_table'
 
-      *    adicionar tabelas aqui     
-           call 'add_changelog_trigger' using "materiais ", "sp01a04 "
-           call 'add_changelog_trigger' using "basicos ", "sp01a03 "
+      * As tabelas sujeitas a changelog agora vem do arquivo de
+      * controle cdctab (par tabela/arquivo), nao mais de chamadas
+      * fixas aqui. Onboarding de uma nova tabela passa a ser uma
+      * manutencao no cdctab, sem necessidade de recompilar.
+      * Na primeira execucao em um ambiente novo o cdctab ainda nao
+      * existe - em vez de abortar e parar de capturar alteracoes das
+      * duas tabelas que ja dependiam do changelog (basicos/sp01a03 e
+      * materiais/sp01a04), ele e semeado com essas duas entradas, do
+      * mesmo jeito que ABRE-RUNLOCK cria o runlock na primeira vez.
+           open input cdctab
+           if status-cdctab = '35'
+               perform SEMEIA-CDCTAB
+               open input cdctab
+           end-if
+           if status-cdctab <> '00'
+               display 'CHANGELOG: ERRO NA ABERTURA DE CDCTAB - STATUS '
+                       status-cdctab
+               move 16 to return-code
+               stop run
+           end-if
+
+           read cdctab
+               at end move 'Y' to ws-fim-cdctab
+           end-read
+           perform until fim-cdctab
+               if parm-modo-remove
+                   if cdctab-tabela = ws-parm-tabela
+                       call 'remove_changelog_trigger'
+                           using cdctab-tabela, cdctab-arquivo
+                   else
+      * So o modo remocao precisa da copia em memoria, para reescrever
+      * o cdctab sem a entrada retirada mais abaixo; o modo registro
+      * (default) nao guarda nada aqui e por isso nao tem limite de
+      * tabelas imposto pelo OCCURS 50 desta area de trabalho.
+                       if ws-cdctab-qtde >= 50
+                           display 'CHANGELOG: CDCTAB COM MAIS DE 50 '
+                               'TABELAS - AUMENTE O OCCURS DE '
+                               'WS-CDCTAB-OCORR PARA REMOVER TABELAS'
+                           move 16 to return-code
+                           stop run
+                       end-if
+                       add 1 to ws-cdctab-qtde
+                       move cdctab-tabela  to
+                           ws-cdctab-tab-tabela(ws-cdctab-qtde)
+                       move cdctab-arquivo to
+                           ws-cdctab-tab-arquivo(ws-cdctab-qtde)
+                   end-if
+               else
+                   call 'add_changelog_trigger'
+                       using cdctab-tabela, cdctab-arquivo
+               end-if
+               read cdctab
+                   at end move 'Y' to ws-fim-cdctab
+               end-read
+           end-perform
+           close cdctab
+
+      * No modo remocao a entrada da tabela retirada nao volta para o
+      * cdctab - o arquivo e reescrito so com as tabelas remanescentes.
+           if parm-modo-remove
+               open output cdctab
+               if status-cdctab <> '00'
+                   display 'CHANGELOG: ERRO NA REABERTURA DE CDCTAB '
+                           status-cdctab
+                   move 16 to return-code
+                   stop run
+               end-if
+               perform varying ws-cdc-idx from 1 by 1
+                       until ws-cdc-idx > ws-cdctab-qtde
+                   move ws-cdctab-tab-tabela(ws-cdc-idx)
+                       to cdctab-tabela
+                   move ws-cdctab-tab-arquivo(ws-cdc-idx)
+                       to cdctab-arquivo
+                   write reg-cdctab
+               end-perform
+               close cdctab
+           end-if
+
            stop run.
+
+      * Cria o cdctab com as duas tabelas que ja eram registradas por
+      * chamadas fixas antes do cadastro data-driven deste programa.
+       SEMEIA-CDCTAB.
+           open output cdctab
+           if status-cdctab <> '00'
+               display 'CHANGELOG: ERRO NA CRIACAO DE CDCTAB - STATUS '
+                       status-cdctab
+               move 16 to return-code
+               stop run
+           end-if
+           move 'basicos   '  to cdctab-tabela
+           move 'sp01a03 '    to cdctab-arquivo
+           write reg-cdctab
+           move 'materiais '  to cdctab-tabela
+           move 'sp01a04 '    to cdctab-arquivo
+           write reg-cdctab
+           close cdctab.
