@@ -0,0 +1,189 @@
+      $ set callfh"pqfh"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    contagem.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+       copy sp01a03.sel.
+           select sort-sp01a03 assign to "sortwk1".
+           select cntord assign to ws-cntord
+               organization is line sequential
+               file status is status-cntord.
+           select relcont assign to ws-relcont
+               organization is line sequential
+               file status is status-relcont.
+       DATA DIVISION.
+       FILE SECTION.
+       copy sp01a03.fd.
+       SD  sort-sp01a03.
+       01  reg-sort-sp01a03.
+           05  sort-sp0103chave        pic 9(08).
+           05  sort-sp0103key3.
+               10  sort-sp0103desc     pic x(30).
+               10  sort-sp0103loja     pic 9(03).
+           05  sort-sp0103preco        pic 9(07)v99.
+           05  sort-sp0103qtde         pic 9(07)v999.
+           05  sort-sp0103dtmov        pic 9(08).
+           05  sort-sp0103situacao     pic x(01).
+           05  filler                  pic x(10).
+       fd  cntord
+           label record standard.
+       01  reg-cntord.
+           05  cntord-chave        pic 9(08).
+           05  cntord-desc         pic x(30).
+           05  cntord-loja         pic 9(03).
+           05  cntord-preco        pic 9(07)v99.
+           05  cntord-qtde         pic 9(07)v999.
+           05  cntord-dtmov        pic 9(08).
+           05  cntord-situacao     pic x(01).
+           05  filler              pic x(10).
+       fd  relcont
+           label record standard.
+       01  reg-relcont                pic x(132).
+       WORKING-STORAGE SECTION.
+       77      ws-sp01a03     pic x(40) value '../../arq/sp01a03'.
+       77      status01-a03   pic xx.
+       77      ws-cntord      pic x(40) value '../../arq/contagem.srt'.
+       77      status-cntord  pic xx.
+       77      ws-relcont     pic x(40) value '../../arq/relcont.lst'.
+       77      status-relcont pic xx.
+       copy arqdir.cpy.
+
+       77      ws-fim-cntord      pic x value 'N'.
+               88  fim-cntord         value 'Y'.
+
+      * Controle de paginacao: uma folha de contagem nova sempre que
+      * a loja (local de estoque) muda, alem do estouro normal de
+      * linhas por pagina. Para que as lojas fiquem contiguas e cada
+      * uma vire um grupo de paginas continuo, o arquivo e ordenado
+      * por loja (e dentro da loja por descricao/chave) antes da
+      * varredura - a ordem nativa de sp0103key3 e por descricao e so
+      * depois por loja, o que intercalaria lojas diferentes.
+       77      ws-linhas-pagina   pic 9(02) value 55.
+       77      ws-lin-pag         pic 9(02) comp value 99.
+       77      ws-pagina          pic 9(04) comp value zeros.
+       77      ws-loja-atual      pic 9(03) value zeros.
+       77      ws-cont-reg        pic 9(07) value zeros.
+
+       01      ws-cab1.
+               05  filler          pic x(20)
+                       value 'FOLHA DE CONTAGEM'.
+               05  filler          pic x(07) value 'LOJA:'.
+               05  ws-cab1-loja    pic zz9.
+               05  filler          pic x(10) value 'PAGINA:'.
+               05  ws-cab1-pagina  pic zzz9.
+       01      ws-cab2.
+               05  filler          pic x(10) value 'CHAVE'.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(30) value 'DESCRICAO'.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(12) value 'QTD ESPERADA'.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(12) value 'QTD CONTADA'.
+       01      ws-det.
+               05  ws-det-chave    pic z(07)9.
+               05  filler          pic x(05) value spaces.
+               05  ws-det-desc     pic x(30).
+               05  filler          pic x(05) value spaces.
+               05  ws-det-qtde     pic z(06)9,999.
+               05  filler          pic x(05) value spaces.
+               05  filler          pic x(12) value spaces.
+       01      ws-rodape.
+               05  filler          pic x(28)
+                       value 'TOTAL DE ITENS NA CONTAGEM:'.
+               05  filler          pic x value space.
+               05  ws-rod-cont     pic z.zzz.zz9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/sp01a03'    delimited by size
+                  into ws-sp01a03
+           string ws-env-arqdir delimited by space
+                  '/contagem.srt' delimited by size
+                  into ws-cntord
+           string ws-env-arqdir delimited by space
+                  '/relcont.lst' delimited by size
+                  into ws-relcont
+
+           sort sort-sp01a03
+               on ascending key sort-sp0103loja
+                                sort-sp0103desc
+                                sort-sp0103chave
+               using sp01a03
+               giving cntord
+
+           perform ABRE-ARQUIVOS
+
+           read cntord
+               at end move 'Y' to ws-fim-cntord
+           end-read
+
+           perform until fim-cntord
+               if cntord-loja <> ws-loja-atual
+                   perform NOVA-LOJA
+               end-if
+               perform IMPRIME-DETALHE
+               read cntord
+                   at end move 'Y' to ws-fim-cntord
+               end-read
+           end-perform
+
+           perform IMPRIME-RODAPE
+           perform FECHA-ARQUIVOS
+           stop run.
+
+       ABRE-ARQUIVOS.
+           open input cntord
+           if status-cntord <> '00'
+               display 'CONTAGEM: ERRO NA ABERTURA DE CNTORD - STATUS '
+                       status-cntord
+               move 16 to return-code
+               stop run
+           end-if
+           open output relcont
+           if status-relcont <> '00'
+               display 'CONTAGEM: ERRO NA ABERTURA DE RELCONT - STATUS '
+                       status-relcont
+               move 16 to return-code
+               stop run
+           end-if.
+
+       FECHA-ARQUIVOS.
+           close cntord
+           close relcont.
+
+       NOVA-LOJA.
+           move cntord-loja to ws-loja-atual
+           perform IMPRIME-CABECALHO.
+
+       IMPRIME-CABECALHO.
+           add 1 to ws-pagina
+           move ws-loja-atual to ws-cab1-loja
+           move ws-pagina     to ws-cab1-pagina
+           move ws-cab1 to reg-relcont
+           write reg-relcont
+           move ws-cab2 to reg-relcont
+           write reg-relcont
+           move zeros to ws-lin-pag.
+
+       IMPRIME-DETALHE.
+           if ws-lin-pag >= ws-linhas-pagina
+               perform IMPRIME-CABECALHO
+           end-if
+           move cntord-chave to ws-det-chave
+           move cntord-desc  to ws-det-desc
+           move cntord-qtde  to ws-det-qtde
+           move ws-det to reg-relcont
+           write reg-relcont
+           add 1 to ws-lin-pag
+           add 1 to ws-cont-reg.
+
+       IMPRIME-RODAPE.
+           move ws-cont-reg to ws-rod-cont
+           move ws-rodape to reg-relcont
+           write reg-relcont.
