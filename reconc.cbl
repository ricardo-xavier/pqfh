@@ -0,0 +1,161 @@
+      $  set callfh"pqfh"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconc.
+
+      * Relatorio de reconciliacao de inventario entre sp01a03
+      * (basicos) e sp01a04 (materiais): aponta materiais orfaos
+      * (pai inexistente em basicos) e basicos sem nenhum material
+      * vinculado.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy sp01a03.sel.
+       copy sp01a04.sel.
+           select relrec assign to ws-relrec
+               organization is line sequential
+               file status is status-relrec.
+
+       DATA DIVISION.
+       FILE SECTION.
+       copy sp01a03.fd.
+       copy sp01a04.fd.
+       fd  relrec
+           label record standard.
+       01  reg-relrec                 pic x(132).
+
+       WORKING-STORAGE SECTION.
+       77      ws-sp01a03     pic x(40) value '../../arq/sp01a03'.
+       77      status01-a03   pic xx.
+       77      ws-sp01a04     pic x(40) value '../../arq/sp01a04'.
+       77      status01-a04   pic xx.
+       77      ws-relrec      pic x(40) value '../../arq/reconc.lst'.
+       77      status-relrec  pic xx.
+       copy arqdir.cpy.
+
+       77      ws-fim-a03         pic x value 'N'.
+               88  fim-a03            value 'Y'.
+       77      ws-fim-a04         pic x value 'N'.
+               88  fim-a04            value 'Y'.
+       77      ws-cont-orf-mat    pic 9(07).
+       77      ws-cont-orf-bas    pic 9(07).
+
+       01      ws-linha.
+               05  filler              pic x(132).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/sp01a03'    delimited by size
+                  into ws-sp01a03
+           string ws-env-arqdir delimited by space
+                  '/sp01a04'    delimited by size
+                  into ws-sp01a04
+           string ws-env-arqdir delimited by space
+                  '/reconc.lst' delimited by size
+                  into ws-relrec
+
+           perform ABRE-ARQUIVOS
+           perform IMPRIME-CABECALHO
+
+           move zeros to ws-cont-orf-mat
+           move zeros to ws-cont-orf-bas
+
+           perform MATERIAIS-ORFAOS
+           perform BASICOS-SEM-MATERIAIS
+           perform IMPRIME-RODAPE
+
+           perform FECHA-ARQUIVOS
+           stop run.
+
+       ABRE-ARQUIVOS.
+           open input sp01a03
+           if status01-a03 <> '00'
+               display 'RECONC: ERRO NA ABERTURA DE SP01A03 - STATUS '
+                       status01-a03
+               move 16 to return-code
+               stop run
+           end-if
+           open input sp01a04
+           if status01-a04 <> '00'
+               display 'RECONC: ERRO NA ABERTURA DE SP01A04 - STATUS '
+                       status01-a04
+               move 16 to return-code
+               stop run
+           end-if
+           open output relrec
+           if status-relrec <> '00'
+               display 'RECONC: ERRO NA ABERTURA DE RELREC - STATUS '
+                       status-relrec
+               move 16 to return-code
+               stop run
+           end-if.
+
+       FECHA-ARQUIVOS.
+           close sp01a03
+           close sp01a04
+           close relrec.
+
+       IMPRIME-CABECALHO.
+           move spaces to reg-relrec
+           move 'RECONCILIACAO SP01A03 x SP01A04' to reg-relrec
+           write reg-relrec
+           move spaces to reg-relrec
+           write reg-relrec.
+
+       MATERIAIS-ORFAOS.
+           move spaces to reg-relrec
+           move 'MATERIAIS SEM ITEM PAI EM BASICOS' to reg-relrec
+           write reg-relrec
+
+           read sp01a04 next ignore lock
+           perform until status01-a04 <> '00'
+               move sp0104chvpai to sp0103chave
+               read sp01a03 invalid key
+                   add 1 to ws-cont-orf-mat
+                   move spaces to reg-relrec
+                   string 'MATERIAL=' sp0104chave
+                          ' PAI=' sp0104chvpai
+                          ' NAO ENCONTRADO EM SP01A03'
+                       delimited by size into reg-relrec
+                   write reg-relrec
+               end-read
+               read sp01a04 next ignore lock
+           end-perform.
+
+       BASICOS-SEM-MATERIAIS.
+           move spaces to reg-relrec
+           write reg-relrec
+           move spaces to reg-relrec
+           move 'BASICOS SEM MATERIAIS VINCULADOS' to reg-relrec
+           write reg-relrec
+
+           move low-values to sp0103chave
+           start sp01a03 key is >= sp0103chave
+           read sp01a03 next ignore lock
+           perform until status01-a03 <> '00'
+               move sp0103chave to sp0104chvpai
+               start sp01a04 key is = sp0104chvpai
+               if status01-a04 = '23'
+                   add 1 to ws-cont-orf-bas
+                   move spaces to reg-relrec
+                   string 'BASICO=' sp0103chave
+                          ' SEM MATERIAIS VINCULADOS'
+                       delimited by size into reg-relrec
+                   write reg-relrec
+               end-if
+               read sp01a03 next ignore lock
+           end-perform.
+
+       IMPRIME-RODAPE.
+           move spaces to reg-relrec
+           write reg-relrec
+           move spaces to reg-relrec
+           string 'TOTAL MATERIAIS ORFAOS.....: ' ws-cont-orf-mat
+               delimited by size into reg-relrec
+           write reg-relrec
+           move spaces to reg-relrec
+           string 'TOTAL BASICOS SEM MATERIAL.: ' ws-cont-orf-bas
+               delimited by size into reg-relrec
+           write reg-relrec.
