@@ -0,0 +1,48 @@
+      * Area de controle do sincronismo sp01a03/sp01a04, repassada aos
+      * modulos sync_start/sync_execute via CALL ... USING.
+       01  ws-sync-ctl.
+           05  ws-sync-modo            pic x(01).
+               88  sync-modo-simulacao     value 'S'.
+               88  sync-modo-producao      value 'P'.
+      * Carga inicial/resync completo: em vez de aplicar o changelog,
+      * refaz um compare-and-copy integral da(s) tabela(s) registrada(s).
+               88  sync-modo-carga-total   value 'F'.
+           05  ws-sync-a03.
+               10  ws-sync-a03-ins     pic 9(09) comp.
+               10  ws-sync-a03-upd     pic 9(09) comp.
+               10  ws-sync-a03-del     pic 9(09) comp.
+      * Isolamento de falha: cada tabela e sincronizada
+      * independentemente, entao um problema persistente em uma
+      * tabela nao pode travar a outra.
+               10  ws-sync-a03-status  pic x(01).
+                   88  sync-a03-ok         value 'O'.
+                   88  sync-a03-falha      value 'F'.
+               10  ws-sync-a03-falhas-seq  pic 9(05) comp.
+      * Checkpoint: total ja aplicado e data/hora do ultimo lote
+      * aplicado com sucesso, lido do ckptab na abertura e repassado a
+      * sync_execute para que um restart nao reprocesse o lote inteiro.
+               10  ws-sync-a03-ckpt-seq    pic 9(09) comp.
+               10  ws-sync-a03-ckpt-ts     pic 9(14).
+      * Registros alterados dos dois lados desde o ultimo sync bem
+      * sucedido: sync_execute reporta a contagem em vez de aplicar
+      * um lado por cima do outro as cegas.
+               10  ws-sync-a03-conflitos   pic 9(09) comp.
+           05  ws-sync-a04.
+               10  ws-sync-a04-ins     pic 9(09) comp.
+               10  ws-sync-a04-upd     pic 9(09) comp.
+               10  ws-sync-a04-del     pic 9(09) comp.
+               10  ws-sync-a04-status  pic x(01).
+                   88  sync-a04-ok         value 'O'.
+                   88  sync-a04-falha      value 'F'.
+               10  ws-sync-a04-falhas-seq  pic 9(05) comp.
+               10  ws-sync-a04-ckpt-seq    pic 9(09) comp.
+               10  ws-sync-a04-ckpt-ts     pic 9(14).
+               10  ws-sync-a04-conflitos   pic 9(09) comp.
+      * Limiar de falhas consecutivas a partir do qual o alerta
+      * (email/pager) e disparado para uma tabela.
+           05  ws-sync-limiar-alerta   pic 9(03) comp.
+           05  ws-sync-dias-purge      pic 9(03) comp.
+      * Intervalo (em registros aplicados) com que sync_execute deve
+      * logar o progresso, para o acompanhamento de operacao poder
+      * distinguir "esta rodando" de "esta travado".
+           05  ws-sync-intervalo-log   pic 9(05) comp.
