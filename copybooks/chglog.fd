@@ -0,0 +1,12 @@
+       fd  chglog
+           label record standard.
+       01  reg-chglog.
+           05  chglog-tabela       pic x(10).
+           05  chglog-chave        pic 9(08).
+           05  chglog-operacao     pic x(01).
+               88  chglog-inclusao     value 'I'.
+               88  chglog-alteracao    value 'U'.
+               88  chglog-exclusao     value 'D'.
+           05  chglog-datahora     pic 9(14).
+           05  chglog-aplicado     pic x(01).
+               88  chglog-ja-aplicado  value 'Y'.
