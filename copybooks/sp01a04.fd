@@ -0,0 +1,14 @@
+       fd  sp01a04
+           label record standard.
+       01  reg-sp01a04.
+           05  sp0104chave         pic 9(08).
+           05  sp0104chvpai        pic 9(08).
+           05  sp0104key3.
+               10  sp0104desc      pic x(30).
+               10  sp0104loja      pic 9(03).
+           05  sp0104qtde          pic 9(07)v999.
+           05  sp0104dtmov         pic 9(08).
+           05  sp0104situacao      pic x(01).
+               88  sp0104ativo     value 'A'.
+               88  sp0104inativo   value 'I'.
+           05  filler              pic x(10).
