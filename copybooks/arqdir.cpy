@@ -0,0 +1,5 @@
+      * Diretorio de dados (arq/) resolvido em tempo de execucao pela
+      * variavel de ambiente ARQ_DIR, permitindo apontar o mesmo
+      * executavel para o diretorio de dados de lojas diferentes.
+       77      ws-env-arqdir       pic x(40).
+       77      ws-env-nome-arqdir  pic x(20) value 'ARQ_DIR'.
