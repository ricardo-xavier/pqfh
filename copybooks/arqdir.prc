@@ -0,0 +1,5 @@
+           display ws-env-nome-arqdir upon environment-name
+           accept ws-env-arqdir from environment-value
+           if ws-env-arqdir = spaces
+               move '../../arq' to ws-env-arqdir
+           end-if
