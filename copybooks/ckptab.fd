@@ -0,0 +1,10 @@
+       fd  ckptab
+           label record standard.
+       01  reg-ckptab.
+           05  ckptab-tabela       pic x(10).
+           05  ckptab-seq          pic 9(09).
+           05  ckptab-ts           pic 9(14).
+      * Falhas consecutivas da tabela ate o lote gravado neste
+      * registro - persistido aqui para que o limiar de alerta de
+      * TRATA-FALHAS valha entre lotes, nao apenas dentro de um.
+           05  ckptab-falhas-seq   pic 9(05).
