@@ -0,0 +1,5 @@
+       fd  runlock
+           label record standard.
+       01  reg-runlock.
+           05  runlock-tabela      pic x(10).
+           05  runlock-datahora    pic 9(14).
