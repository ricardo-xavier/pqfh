@@ -0,0 +1,14 @@
+       fd  sp01a03
+           label record standard.
+       01  reg-sp01a03.
+           05  sp0103chave         pic 9(08).
+           05  sp0103key3.
+               10  sp0103desc      pic x(30).
+               10  sp0103loja      pic 9(03).
+           05  sp0103preco         pic 9(07)v99.
+           05  sp0103qtde          pic 9(07)v999.
+           05  sp0103dtmov         pic 9(08).
+           05  sp0103situacao      pic x(01).
+               88  sp0103ativo     value 'A'.
+               88  sp0103inativo   value 'I'.
+           05  filler              pic x(10).
