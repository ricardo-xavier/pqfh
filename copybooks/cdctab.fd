@@ -0,0 +1,5 @@
+       fd  cdctab
+           label record standard.
+       01  reg-cdctab.
+           05  cdctab-tabela       pic x(10).
+           05  cdctab-arquivo      pic x(08).
