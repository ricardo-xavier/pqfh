@@ -0,0 +1,205 @@
+      $ set callfh"pqfh"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    audit.
+       ENVIRONMENT    DIVISION.
+       CONFIGURATION  SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+       copy chglog.sel.
+           select chglog-ord assign to ws-chglogord
+               organization is line sequential
+               file status is status-chglogord.
+           select sort-chglog assign to "sortwk1".
+           select relaud assign to ws-relaud
+               organization is line sequential
+               file status is status-relaud.
+
+       DATA DIVISION.
+       FILE SECTION.
+       copy chglog.fd.
+       fd  chglog-ord
+           label record standard.
+       01  reg-chglogord.
+           05  chord-tabela        pic x(10).
+           05  chord-chave         pic 9(08).
+           05  chord-operacao      pic x(01).
+           05  chord-datahora      pic 9(14).
+           05  chord-aplicado      pic x(01).
+       SD  sort-chglog.
+       01  reg-sort-chglog.
+           05  sort-tabela         pic x(10).
+           05  sort-chave          pic 9(08).
+           05  sort-operacao       pic x(01).
+           05  sort-datahora       pic 9(14).
+           05  sort-aplicado       pic x(01).
+       fd  relaud
+           label record standard.
+       01  reg-relaud                 pic x(132).
+
+       WORKING-STORAGE SECTION.
+       77      ws-chglog       pic x(40) value '../../arq/chglog'.
+       77      status-chglog   pic xx.
+       77      ws-chglogord    pic x(40) value '../../arq/chglog.srt'.
+       77      status-chglogord pic xx.
+       77      ws-relaud       pic x(40) value '../../arq/relaud.lst'.
+       77      status-relaud   pic xx.
+       copy arqdir.cpy.
+
+       77      ws-fim-chglogord   pic x value 'N'.
+               88  fim-chglogord      value 'Y'.
+
+      * Quebra de controle por tabela/data - o arquivo do changelog
+      * vem em ordem de captura, entao e ordenado por tabela+datahora
+      * antes do relatorio, para agrupar por tabela e por dia.
+       77      ws-quebra-tabela   pic x(10) value spaces.
+       77      ws-quebra-data     pic 9(08) value zeros.
+       77      ws-cont-inc        pic 9(07) value zeros.
+       77      ws-cont-upd        pic 9(07) value zeros.
+       77      ws-cont-del        pic 9(07) value zeros.
+       77      ws-cont-total      pic 9(07) value zeros.
+       77      ws-cont-geral      pic 9(07) value zeros.
+
+       77      ws-linhas-pagina   pic 9(02) value 55.
+       77      ws-lin-pag         pic 9(02) comp value 99.
+       77      ws-pagina          pic 9(04) comp value zeros.
+
+       01      ws-cab1.
+               05  filler          pic x(30)
+                       value 'AUDITORIA DE CHANGELOG'.
+               05  filler          pic x(10) value 'PAGINA:'.
+               05  ws-cab1-pagina  pic zzz9.
+       01      ws-cab2.
+               05  filler          pic x(10) value 'TABELA'.
+               05  filler          pic x(04) value spaces.
+               05  filler          pic x(10) value 'DATA'.
+               05  filler          pic x(04) value spaces.
+               05  filler          pic x(07) value 'INCLUI'.
+               05  filler          pic x(03) value spaces.
+               05  filler          pic x(07) value 'ALTERA'.
+               05  filler          pic x(03) value spaces.
+               05  filler          pic x(07) value 'EXCLUI'.
+               05  filler          pic x(03) value spaces.
+               05  filler          pic x(07) value 'TOTAL'.
+       01      ws-det.
+               05  ws-det-tabela   pic x(10).
+               05  filler          pic x(04) value spaces.
+               05  ws-det-data     pic 9(08).
+               05  filler          pic x(04) value spaces.
+               05  ws-det-inc      pic z(06)9.
+               05  filler          pic x(03) value spaces.
+               05  ws-det-upd      pic z(06)9.
+               05  filler          pic x(03) value spaces.
+               05  ws-det-del      pic z(06)9.
+               05  filler          pic x(03) value spaces.
+               05  ws-det-total    pic z(06)9.
+       01      ws-rodape.
+               05  filler          pic x(28)
+                       value 'TOTAL GERAL DE MOVIMENTOS: '.
+               05  ws-rod-total    pic z(06)9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           copy arqdir.prc.
+           string ws-env-arqdir delimited by space
+                  '/chglog'      delimited by size
+                  into ws-chglog
+           string ws-env-arqdir delimited by space
+                  '/chglog.srt'  delimited by size
+                  into ws-chglogord
+           string ws-env-arqdir delimited by space
+                  '/relaud.lst'  delimited by size
+                  into ws-relaud
+
+           sort sort-chglog on ascending key sort-tabela sort-datahora
+               using chglog
+               giving chglog-ord
+
+           perform ABRE-ARQUIVOS
+
+           read chglog-ord
+               at end move 'Y' to ws-fim-chglogord
+           end-read
+
+           if not fim-chglogord
+               move chord-tabela          to ws-quebra-tabela
+               move chord-datahora(1:8)   to ws-quebra-data
+           end-if
+
+           perform until fim-chglogord
+               if chord-tabela <> ws-quebra-tabela
+                       or chord-datahora(1:8) <> ws-quebra-data
+                   perform IMPRIME-GRUPO
+                   move chord-tabela        to ws-quebra-tabela
+                   move chord-datahora(1:8) to ws-quebra-data
+                   move zeros to ws-cont-inc ws-cont-upd ws-cont-del
+               end-if
+               evaluate chord-operacao
+                   when 'I' add 1 to ws-cont-inc
+                   when 'U' add 1 to ws-cont-upd
+                   when 'D' add 1 to ws-cont-del
+               end-evaluate
+               read chglog-ord
+                   at end move 'Y' to ws-fim-chglogord
+               end-read
+           end-perform
+
+           if ws-quebra-tabela <> spaces
+               perform IMPRIME-GRUPO
+           end-if
+
+           perform IMPRIME-RODAPE
+           perform FECHA-ARQUIVOS
+           stop run.
+
+       ABRE-ARQUIVOS.
+           open input chglog-ord
+           if status-chglogord <> '00'
+               display 'AUDIT: ERRO NA ABERTURA DE CHGLOG-ORD - STATUS '
+                       status-chglogord
+               move 16 to return-code
+               stop run
+           end-if
+           open output relaud
+           if status-relaud <> '00'
+               display 'AUDIT: ERRO NA ABERTURA DE RELAUD - STATUS '
+                       status-relaud
+               move 16 to return-code
+               stop run
+           end-if.
+
+       FECHA-ARQUIVOS.
+           close chglog-ord
+           close relaud.
+
+       IMPRIME-CABECALHO.
+           add 1 to ws-pagina
+           move ws-pagina to ws-cab1-pagina
+           move ws-cab1 to reg-relaud
+           write reg-relaud
+           move ws-cab2 to reg-relaud
+           write reg-relaud
+           move zeros to ws-lin-pag.
+
+       IMPRIME-GRUPO.
+           if ws-lin-pag >= ws-linhas-pagina
+               perform IMPRIME-CABECALHO
+           end-if
+           move ws-quebra-tabela to ws-det-tabela
+           move ws-quebra-data   to ws-det-data
+           move ws-cont-inc      to ws-det-inc
+           move ws-cont-upd      to ws-det-upd
+           move ws-cont-del      to ws-det-del
+           compute ws-cont-total = ws-cont-inc + ws-cont-upd
+                                  + ws-cont-del
+           move ws-cont-total to ws-det-total
+           add ws-cont-total  to ws-cont-geral
+           move ws-det to reg-relaud
+           write reg-relaud
+           add 1 to ws-lin-pag.
+
+       IMPRIME-RODAPE.
+           move ws-cont-geral to ws-rod-total
+           move ws-rodape to reg-relaud
+           write reg-relaud.
